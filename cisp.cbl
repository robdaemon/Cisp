@@ -10,13 +10,23 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LISP-FILE ASSIGN TO DYNAMIC LISP-NAME
-               ORGANISATION IS LINE SEQUENTIAL.
-           SELECT OPTIONAL CALL-STACK ASSIGN TO "stack.dat"
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LISP-FILE-STATUS.
+           SELECT OPTIONAL CALL-STACK ASSIGN TO DYNAMIC CALL-STACK-NAME
                ORGANIZATION IS INDEXED
                ACCESS IS RANDOM
-               RECORD KEY IS COMMAND-ID.
+               RECORD KEY IS COMMAND-ID
+               FILE STATUS IS WS-CALL-STACK-FILE-STATUS.
            SELECT OPTIONAL LOG-FILE ASSIGN TO DYNAMIC LOG-FILE-NAME
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT OPTIONAL RESULTS-FILE
+               ASSIGN TO DYNAMIC RESULTS-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-FILE-STATUS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO DYNAMIC AUDIT-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
            FD LISP-FILE.
@@ -26,13 +36,35 @@
                02 COMMAND-ID PIC 9(5).
                02 COMMAND-NAME PIC X(20).
                02 COMMAND-RESULT PIC X(20).
-               02 COMMAND-RESULT-NUMERIC PIC 9(20).
+               02 COMMAND-RESULT-NUMERIC PIC S9(15)V9(5).
+               02 COMMAND-LINE-NUMBER PIC 9(10).
            FD LOG-FILE.
            01 LOG-RECORD.
                02 LOG-RECORD-ID PIC 9(10).
+               02 LOG-RECORD-JOB-ID PIC X(16).
                02 LOG-RECORD-FUNCTION-NAME PIC X(40).
                02 LOG-RECORD-MESSAGE PIC X(100).
+           FD RESULTS-FILE.
+           01 RESULTS-RECORD.
+               02 RESULT-ID PIC 9(5).
+               02 RESULT-VALUE-NUMERIC PIC S9(15)V9(5).
+           FD AUDIT-FILE.
+           01 AUDIT-RECORD.
+               02 AUDIT-COMMAND-ID PIC 9(5).
+               02 AUDIT-COMMAND-NAME PIC X(20).
+               02 AUDIT-COMMAND-RESULT-NUMERIC PIC S9(15)V9(5).
        WORKING-STORAGE SECTION.
+       01 LISP-NAME PIC X(100).
+       01 LOG-FILE-NAME PIC X(100).
+       01 CALL-STACK-NAME PIC X(100).
+       01 RESULTS-FILE-NAME PIC X(100).
+       01 AUDIT-FILE-NAME PIC X(100).
+       01 WS-RUN-TIMESTAMP PIC X(16).
+       01 WS-LISP-FILE-STATUS PIC X(2).
+       01 WS-LOG-FILE-STATUS PIC X(2).
+       01 WS-RESULTS-FILE-STATUS PIC X(2).
+       01 WS-AUDIT-FILE-STATUS PIC X(2).
+       01 WS-LISP-LINE-COUNT PIC 9(10).
        01 WS-LOG-RECORD.
            02 WS-LOG-RECORD-ID PIC 9(10).
            02 WS-LOG-RECORD-FUNCTION-NAME PIC X(40).
@@ -42,15 +74,22 @@
            02 WS-SYMBOL-TABLE-SIZE PIC 9.
            02 WS-SYMBOL PIC X(100) OCCURS WS-SYMBOL-LENGTH TIMES.
        01 WS-COUNT PIC 9(10).
+       01 WS-EXTRA-TOKEN PIC X(100).
+       01 WS-EXTRA-TOKEN-COUNT PIC 9(5).
        01 STRING-PTR PIC 9(10).
        01 WS-TEMP-NUM PIC 9(10).
        01 WS-FLAG PIC A(1).
            88 WS-FLAG-YES VALUE 'Y', FALSE 'N'.
+       01 WS-CALL-STACK-FILE-STATUS PIC X(2).
+       01 WS-RESTART-FLAG PIC X(1).
+           88 WS-RESTART-YES VALUE 'Y', FALSE 'N'.
        01 WS-SYMBOL-FLAGS.
            02 WS-OPEN-PAREN PIC X.
                88 WS-OPEN-PAREN-YES VALUE 'Y', FALSE 'N'.
            02 WS-CLOSE-PAREN PIC X.
                88 WS-CLOSE-PAREN-YES VALUE 'Y', FALSE 'N'.
+           02 WS-FRAME-DELETED PIC X.
+               88 WS-FRAME-DELETED-YES VALUE 'Y', FALSE 'N'.
       *     02 WS-SYMBOL-SUBSCRIPT PIC S9(3) COMP-3.
        01 WS-PARSE-STR.
            02 WS-PARSE-STR-INDEX PIC 9(5).
@@ -65,49 +104,230 @@
            02 WS-COMMAND-ID PIC 9(5).
            02 WS-COMMAND-NAME PIC X(20).
            02 WS-COMMAND-RESULT PIC X(20).
-           02 WS-COMMAND-RESULT-NUMERIC PIC 9(20).
+           02 WS-COMMAND-RESULT-NUMERIC PIC S9(15)V9(5).
+           02 WS-COMMAND-LINE-NUMBER PIC 9(10).
+       01 WS-LISP-RESUME-LINE PIC 9(10) VALUE 0.
+       01 WS-CALL-STACK-RESUME-ASKED PIC X(1) VALUE 'N'.
+           88 WS-CALL-STACK-RESUME-ASKED-YES VALUE 'Y', FALSE 'N'.
        01 WS-CALL-STACK-EOF PIC A(1).
        01 WS-CALL-STACK-NEXT-ID PIC 9(5).
        01 WS-IS-LAST-EXPRESSION PIC X.
            88 WS-IS-LAST-EXPRESSION-YES VALUE 'Y', FALSE 'N'.
+       01 WS-LISP-FILE-EOF PIC X(1).
+           88 WS-LISP-FILE-EOF-YES VALUE 'Y', FALSE 'N'.
+       01 WS-RESULTS-NEXT-ID PIC 9(5).
+       01 WS-NUMERIC-LITERAL PIC X(1).
+           88 WS-NUMERIC-LITERAL-YES VALUE 'Y', FALSE 'N'.
+       01 WS-NUMERIC-DOT-COUNT PIC 9(1).
+       01 WS-NUMERIC-CHAR-IDX PIC 9(3).
+       01 WS-NUMERIC-CHAR PIC X(1).
       * 77 TEMP-STACK-AREA PIC X ANY LENGTH.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM LOG-INIT-PROCEDURE.
+           PERFORM RESULTS-INIT-PROCEDURE.
+           PERFORM AUDIT-INIT-PROCEDURE.
            PERFORM FILE-HANDLING-PROCEDURE.
            MOVE "MAIN-PROCEDURE" TO WS-LOG-RECORD-FUNCTION-NAME.
            MOVE "COMPLETED FILE-HANDLING-PROCEDURE"
              TO WS-LOG-RECORD-MESSAGE.
            PERFORM LOG-WRITE-TO-PROCEDURE.
-           PERFORM LISP-PROCEDURE.
-           MOVE "MAIN-PROCEDURE" TO WS-LOG-RECORD-FUNCTION-NAME.
-           MOVE "COMPLETED LISP-PROCEDURE"
-             TO WS-LOG-RECORD-MESSAGE.
-           PERFORM LOG-WRITE-TO-PROCEDURE.
+           PERFORM AUDIT-CLOSE-PROCEDURE.
+           PERFORM RESULTS-CLOSE-PROCEDURE.
+           CLOSE LOG-FILE.
            STOP RUN.
+       RESULTS-INIT-PROCEDURE.
+           STRING "results" DELIMITED BY SIZE
+               WS-RUN-TIMESTAMP DELIMITED BY SIZE
+               ".dat" DELIMITED BY SIZE
+               INTO RESULTS-FILE-NAME
+           END-STRING.
+           OPEN OUTPUT RESULTS-FILE.
+           IF WS-RESULTS-FILE-STATUS NOT = "00" THEN
+               MOVE "RESULTS-INIT-PROCEDURE"
+                   TO WS-LOG-RECORD-FUNCTION-NAME
+               STRING "UNABLE TO OPEN RESULTS-FILE - FILE STATUS "
+                   DELIMITED BY SIZE
+                   WS-RESULTS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-LOG-RECORD-MESSAGE
+               END-STRING
+               PERFORM LOG-WRITE-TO-PROCEDURE
+               DISPLAY "UNABLE TO OPEN RESULTS-FILE, SEE LOG"
+           END-IF.
+           MOVE 1 TO WS-RESULTS-NEXT-ID.
+       RESULTS-CLOSE-PROCEDURE.
+           CLOSE RESULTS-FILE.
+       AUDIT-INIT-PROCEDURE.
+           STRING "audit" DELIMITED BY SIZE
+               WS-RUN-TIMESTAMP DELIMITED BY SIZE
+               ".dat" DELIMITED BY SIZE
+               INTO AUDIT-FILE-NAME
+           END-STRING.
+           OPEN OUTPUT AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00" THEN
+               MOVE "AUDIT-INIT-PROCEDURE"
+                   TO WS-LOG-RECORD-FUNCTION-NAME
+               STRING "UNABLE TO OPEN AUDIT-FILE - FILE STATUS "
+                   DELIMITED BY SIZE
+                   WS-AUDIT-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-LOG-RECORD-MESSAGE
+               END-STRING
+               PERFORM LOG-WRITE-TO-PROCEDURE
+               DISPLAY "UNABLE TO OPEN AUDIT-FILE, SEE LOG"
+           END-IF.
+       AUDIT-CLOSE-PROCEDURE.
+           CLOSE AUDIT-FILE.
        LOG-INIT-PROCEDURE.
-           MOVE '..\logs\log.data' TO LOG-FILE-NAME.
+      * CURRENT-DATE's 21 bytes are YYYYMMDDHHMMSSuuZZZZZ - take the
+      * date/time plus hundredths of a second (uu) instead of just
+      * whole seconds, so two jobs launched together don't share a
+      * results/audit/log file name (008's concern for CALL-STACK).
+           MOVE FUNCTION CURRENT-DATE(1:16) TO WS-RUN-TIMESTAMP.
+           STRING '..\logs\log' DELIMITED BY SIZE
+               WS-RUN-TIMESTAMP DELIMITED BY SIZE
+               '.data' DELIMITED BY SIZE
+               INTO LOG-FILE-NAME
+           END-STRING.
            OPEN OUTPUT LOG-FILE.
-           MOVE 1 TO LOG-RECORD-ID.
-           MOVE "LOG-INIT-PROCEDURE" TO LOG-RECORD-FUNCTION-NAME.
-           MOVE "Starting Program!" TO LOG-RECORD-MESSAGE.
-           WRITE LOG-RECORD.
+           IF WS-LOG-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN LOG-FILE " LOG-FILE-NAME
+               " - FILE STATUS " WS-LOG-FILE-STATUS
+           ELSE
+               MOVE 1 TO LOG-RECORD-ID
+               MOVE WS-RUN-TIMESTAMP TO LOG-RECORD-JOB-ID
+               MOVE "LOG-INIT-PROCEDURE" TO LOG-RECORD-FUNCTION-NAME
+               MOVE "Starting Program!" TO LOG-RECORD-MESSAGE
+               WRITE LOG-RECORD
+           END-IF.
        LOG-WRITE-TO-PROCEDURE.
-           ADD 1 TO LOG-RECORD-ID.
-           MOVE WS-LOG-RECORD-FUNCTION-NAME TO LOG-RECORD-FUNCTION-NAME.
-           MOVE WS-LOG-RECORD-MESSAGE TO LOG-RECORD-MESSAGE.
-           WRITE LOG-RECORD.
+           IF WS-LOG-FILE-STATUS = "00" THEN
+               ADD 1 TO LOG-RECORD-ID
+               MOVE WS-LOG-RECORD-FUNCTION-NAME TO
+                   LOG-RECORD-FUNCTION-NAME
+               MOVE WS-LOG-RECORD-MESSAGE TO LOG-RECORD-MESSAGE
+               WRITE LOG-RECORD
+               IF WS-LOG-FILE-STATUS NOT = "00" THEN
+                   DISPLAY "LOG WRITE FAILED - STATUS "
+                   WS-LOG-FILE-STATUS ": " WS-LOG-RECORD-MESSAGE
+               END-IF
+           ELSE
+               DISPLAY "LOG UNAVAILABLE: " WS-LOG-RECORD-FUNCTION-NAME
+               " - " WS-LOG-RECORD-MESSAGE
+           END-IF.
        GET-FILE-NAME-PROCEDURE.
            ACCEPT LISP-NAME.
            IF LISP-NAME EQUALS SPACES THEN
                MOVE "..\test\arithmetic.lisp" TO LISP-NAME
            END-IF.
+           DISPLAY "CALL STACK FILE (BLANK FOR stack.dat):".
+           ACCEPT CALL-STACK-NAME.
+           IF CALL-STACK-NAME EQUALS SPACES THEN
+               MOVE "stack.dat" TO CALL-STACK-NAME
+           END-IF.
        FILE-HANDLING-PROCEDURE.
            PERFORM GET-FILE-NAME-PROCEDURE.
            OPEN INPUT LISP-FILE.
-           READ LISP-FILE.
-      *     DISPLAY IN-LISP-RECORD.
-           CLOSE LISP-FILE.
+           IF WS-LISP-FILE-STATUS NOT = "00" THEN
+               PERFORM LISP-FILE-OPEN-ERROR-PROCEDURE
+           ELSE
+               PERFORM CHECK-FOR-CRASH-RESUME-PROCEDURE
+               MOVE 0 TO WS-LISP-LINE-COUNT
+               SET WS-LISP-FILE-EOF-YES TO FALSE
+               PERFORM UNTIL WS-LISP-FILE-EOF-YES
+                   READ LISP-FILE
+                       AT END
+                           SET WS-LISP-FILE-EOF-YES TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-LISP-LINE-COUNT
+                           IF WS-LISP-LINE-COUNT >= WS-LISP-RESUME-LINE
+                               PERFORM LISP-PROCEDURE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LISP-FILE
+               IF WS-LISP-LINE-COUNT = 0 THEN
+                   PERFORM LISP-FILE-EMPTY-ERROR-PROCEDURE
+               ELSE
+                   IF WS-LISP-RESUME-LINE > WS-LISP-LINE-COUNT THEN
+                       PERFORM LISP-FILE-RESUME-LINE-NOT-FOUND-PROCEDURE
+                   END-IF
+               END-IF
+           END-IF.
+       CHECK-FOR-CRASH-RESUME-PROCEDURE.
+      * A crash mid-line leaves stack.dat behind with the line number
+      * it belongs to stamped on every record (see RECURSION-PROCEDURE).
+      * Find that line, if any, so the main READ loop below skips
+      * straight back to it instead of replaying every line from 1.
+      * The resume/no prompt has to happen here too, before that skip
+      * is ever acted on - asking later, once the loop has already
+      * skipped past the earlier lines, would be too late for a "no"
+      * answer to mean a genuinely fresh run.
+           MOVE 0 TO WS-LISP-RESUME-LINE.
+           OPEN I-O CALL-STACK.
+           IF WS-CALL-STACK-FILE-STATUS NOT = "35" THEN
+               MOVE 1 TO COMMAND-ID
+               READ CALL-STACK
+                   KEY IS COMMAND-ID
+               END-READ
+               IF WS-CALL-STACK-FILE-STATUS = "00" THEN
+                   MOVE COMMAND-LINE-NUMBER TO WS-LISP-RESUME-LINE
+                   PERFORM FIND-CALL-STACK-HIGHEST-ID-PROCEDURE
+                   PERFORM PROMPT-CALL-STACK-RESTART-PROCEDURE
+                   SET WS-CALL-STACK-RESUME-ASKED-YES TO TRUE
+                   IF NOT WS-RESTART-YES THEN
+                       MOVE 0 TO WS-LISP-RESUME-LINE
+                   END-IF
+               END-IF
+           END-IF.
+           CLOSE CALL-STACK.
+       LISP-FILE-OPEN-ERROR-PROCEDURE.
+           MOVE "FILE-HANDLING-PROCEDURE"
+               TO WS-LOG-RECORD-FUNCTION-NAME.
+           STRING "UNABLE TO OPEN LISP-FILE " DELIMITED BY SIZE
+               LISP-NAME DELIMITED BY SPACE
+               " - FILE STATUS " DELIMITED BY SIZE
+               WS-LISP-FILE-STATUS DELIMITED BY SIZE
+               INTO WS-LOG-RECORD-MESSAGE
+           END-STRING.
+           PERFORM LOG-WRITE-TO-PROCEDURE.
+           DISPLAY "UNABLE TO OPEN LISP-FILE, SEE LOG FOR DETAILS.".
+           PERFORM AUDIT-CLOSE-PROCEDURE.
+           PERFORM RESULTS-CLOSE-PROCEDURE.
+           CLOSE LOG-FILE.
+           STOP RUN.
+       LISP-FILE-EMPTY-ERROR-PROCEDURE.
+           MOVE "FILE-HANDLING-PROCEDURE"
+               TO WS-LOG-RECORD-FUNCTION-NAME.
+           STRING "LISP-FILE " DELIMITED BY SIZE
+               LISP-NAME DELIMITED BY SPACE
+               " CONTAINED NO EXPRESSIONS TO EVALUATE" DELIMITED BY SIZE
+               INTO WS-LOG-RECORD-MESSAGE
+           END-STRING.
+           PERFORM LOG-WRITE-TO-PROCEDURE.
+           DISPLAY "LISP-FILE IS EMPTY, SEE LOG FOR DETAILS.".
+           PERFORM AUDIT-CLOSE-PROCEDURE.
+           PERFORM RESULTS-CLOSE-PROCEDURE.
+           CLOSE LOG-FILE.
+           STOP RUN.
+       LISP-FILE-RESUME-LINE-NOT-FOUND-PROCEDURE.
+      * The leftover CALL-STACK points at a line past the end of
+      * this run's LISP-FILE (e.g. a shorter/different file was
+      * supplied while an old stack.dat from a longer one lingered),
+      * so the resume check at line 238 above never once ran
+      * LISP-PROCEDURE - without this the run would exit clean having
+      * silently evaluated nothing.
+           MOVE "FILE-HANDLING-PROCEDURE"
+               TO WS-LOG-RECORD-FUNCTION-NAME.
+           STRING "RESUME LINE " DELIMITED BY SIZE
+               WS-LISP-RESUME-LINE DELIMITED BY SIZE
+               " NOT FOUND, FILE HAS " DELIMITED BY SIZE
+               WS-LISP-LINE-COUNT DELIMITED BY SIZE
+               " LINE(S): " DELIMITED BY SIZE
+               LISP-NAME(1:36) DELIMITED BY SIZE
+               INTO WS-LOG-RECORD-MESSAGE
+           END-STRING.
+           PERFORM LOG-WRITE-TO-PROCEDURE.
+           DISPLAY "CALL-STACK RESUME LINE NOT FOUND, SEE LOG".
        LISP-PROCEDURE.
            PERFORM UNSTRING-LISP-PROCEDURE.
       *******log completion
@@ -137,7 +357,7 @@
                PERFORM EVALUATE-CURRENT-COMMAND
                PERFORM PRINT-CALL-STACK-PROCEDURE
            END-PERFORM.
-           PERFORM PRINT-CALL-STACK-PROCEDURE.
+           PERFORM PRINT-CALL-STACK-FINAL-PROCEDURE.
            PERFORM CLOSE-CALL-STACK-PROCEDURE.
        EVALUATE-CURRENT-COMMAND.
            EVALUATE WS-CURR-COMMAND
@@ -148,24 +368,97 @@
                    MOVE 0 TO WS-COMMAND-RESULT-NUMERIC
                END-IF
                PERFORM LISP-ADD-PROCEDURE
+           WHEN "-"
+               IF WS-OPEN-PAREN-YES THEN
+                   MOVE 0 TO WS-COMMAND-RESULT-NUMERIC
+               END-IF
+               PERFORM LISP-SUBTRACT-PROCEDURE
+           WHEN "*"
+               IF WS-OPEN-PAREN-YES THEN
+                   MOVE 1 TO WS-COMMAND-RESULT-NUMERIC
+               END-IF
+               PERFORM LISP-MULTIPLY-PROCEDURE
+           WHEN "/"
+               IF WS-OPEN-PAREN-YES THEN
+                   MOVE 1 TO WS-COMMAND-RESULT-NUMERIC
+               END-IF
+               PERFORM LISP-DIVIDE-PROCEDURE
            WHEN OTHER
-               IF WS-CURR-COMMAND(1:WS-PARSE-EXPRESSION-LEN) IS NUMERIC THEN
-
-                   MOVE WS-CURR-COMMAND TO WS-COMMAND-RESULT-NUMERIC
+               PERFORM CHECK-NUMERIC-LITERAL-PROCEDURE
+               IF WS-NUMERIC-LITERAL-YES THEN
+                   COMPUTE WS-COMMAND-RESULT-NUMERIC =
+                       FUNCTION NUMVAL(
+                           WS-CURR-COMMAND(1:WS-PARSE-EXPRESSION-LEN))
                    DISPLAY "NUMERIC:" WS-COMMAND-RESULT-NUMERIC
                    PERFORM LISP-EVAL-LAST-EXPRESSION
                ELSE
                    Display "OTHER"
                END-IF
            .
-           IF WS-CLOSE-PAREN-YES THEN
+      * WS-CLOSE-PAREN-YES stays set for every nested re-entry this
+      * same token makes back into EVALUATE-CURRENT-COMMAND via
+      * LISP-EVAL-LAST-EXPRESSION, but only the innermost one (the
+      * frame actually being closed) should delete it - the guard
+      * below stops the unwinding outer invocations from deleting
+      * (and re-archiving) the same frame again.
+           IF WS-CLOSE-PAREN-YES AND NOT WS-FRAME-DELETED-YES THEN
                DISPLAY "FINISHED:" WS-CALL-STACK " AND " CALL-STACK-FILE
                PERFORM CALL-STACK-DELETE-PROCEDURE
+               SET WS-FRAME-DELETED-YES TO TRUE
+           END-IF.
+       CHECK-NUMERIC-LITERAL-PROCEDURE.
+           SET WS-NUMERIC-LITERAL-YES TO TRUE.
+           MOVE 0 TO WS-NUMERIC-DOT-COUNT.
+           IF WS-PARSE-EXPRESSION-LEN = 0 THEN
+               SET WS-NUMERIC-LITERAL-YES TO FALSE
+           END-IF.
+           PERFORM VARYING WS-NUMERIC-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-NUMERIC-CHAR-IDX > WS-PARSE-EXPRESSION-LEN
+               MOVE WS-CURR-COMMAND(WS-NUMERIC-CHAR-IDX:1)
+                   TO WS-NUMERIC-CHAR
+               EVALUATE TRUE
+                   WHEN WS-NUMERIC-CHAR = '-'
+                       AND WS-NUMERIC-CHAR-IDX = 1
+                       CONTINUE
+                   WHEN WS-NUMERIC-CHAR = '.'
+                       ADD 1 TO WS-NUMERIC-DOT-COUNT
+                       IF WS-NUMERIC-DOT-COUNT > 1 THEN
+                           SET WS-NUMERIC-LITERAL-YES TO FALSE
+                       END-IF
+                   WHEN WS-NUMERIC-CHAR IS NUMERIC
+                       CONTINUE
+                   WHEN OTHER
+                       SET WS-NUMERIC-LITERAL-YES TO FALSE
+               END-EVALUATE
+           END-PERFORM.
+           IF WS-NUMERIC-LITERAL-YES
+               AND (WS-CURR-COMMAND(WS-PARSE-EXPRESSION-LEN:1) = '-'
+               OR WS-CURR-COMMAND(WS-PARSE-EXPRESSION-LEN:1) = '.') THEN
+               SET WS-NUMERIC-LITERAL-YES TO FALSE
            END-IF.
 
        LISP-WRITE-PROCEDURE.
            DISPLAY "WRITE".
-           PERFORM RECURSION-PROCEDURE.
+           IF WS-IS-LAST-EXPRESSION-YES THEN
+               PERFORM LISP-WRITE-RESULT-PROCEDURE
+           ELSE
+               PERFORM RECURSION-PROCEDURE
+           END-IF.
+       LISP-WRITE-RESULT-PROCEDURE.
+           MOVE WS-RESULTS-NEXT-ID TO RESULT-ID.
+           MOVE WS-COMMAND-RESULT-NUMERIC TO RESULT-VALUE-NUMERIC.
+           WRITE RESULTS-RECORD.
+           IF WS-RESULTS-FILE-STATUS NOT = "00" THEN
+               MOVE "LISP-WRITE-RESULT-PROCEDURE"
+                   TO WS-LOG-RECORD-FUNCTION-NAME
+               STRING "RESULTS-FILE WRITE FAILED - FILE STATUS "
+                   DELIMITED BY SIZE
+                   WS-RESULTS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-LOG-RECORD-MESSAGE
+               END-STRING
+               PERFORM LOG-WRITE-TO-PROCEDURE
+           END-IF.
+           ADD 1 TO WS-RESULTS-NEXT-ID.
        LISP-ADD-PROCEDURE.
            DISPLAY "ADD:" WS-COMMAND-RESULT-NUMERIC
            " AND " COMMAND-RESULT-NUMERIC.
@@ -174,6 +467,33 @@
            IF WS-OPEN-PAREN-YES THEN
                PERFORM RECURSION-PROCEDURE
            END-IF.
+       LISP-SUBTRACT-PROCEDURE.
+           DISPLAY "SUBTRACT:" WS-COMMAND-RESULT-NUMERIC
+           " AND " COMMAND-RESULT-NUMERIC.
+           COMPUTE WS-COMMAND-RESULT-NUMERIC =
+               COMMAND-RESULT-NUMERIC - WS-COMMAND-RESULT-NUMERIC.
+           DISPLAY "RESULT:" WS-COMMAND-RESULT-NUMERIC.
+           IF WS-OPEN-PAREN-YES THEN
+               PERFORM RECURSION-PROCEDURE
+           END-IF.
+       LISP-MULTIPLY-PROCEDURE.
+           DISPLAY "MULTIPLY:" WS-COMMAND-RESULT-NUMERIC
+           " AND " COMMAND-RESULT-NUMERIC.
+           MULTIPLY COMMAND-RESULT-NUMERIC
+               BY WS-COMMAND-RESULT-NUMERIC.
+           DISPLAY "RESULT:" WS-COMMAND-RESULT-NUMERIC.
+           IF WS-OPEN-PAREN-YES THEN
+               PERFORM RECURSION-PROCEDURE
+           END-IF.
+       LISP-DIVIDE-PROCEDURE.
+           DISPLAY "DIVIDE:" WS-COMMAND-RESULT-NUMERIC
+           " AND " COMMAND-RESULT-NUMERIC.
+           COMPUTE WS-COMMAND-RESULT-NUMERIC =
+               COMMAND-RESULT-NUMERIC / WS-COMMAND-RESULT-NUMERIC.
+           DISPLAY "RESULT:" WS-COMMAND-RESULT-NUMERIC.
+           IF WS-OPEN-PAREN-YES THEN
+               PERFORM RECURSION-PROCEDURE
+           END-IF.
        LISP-EVAL-LAST-EXPRESSION.
            SET  WS-IS-LAST-EXPRESSION-YES TO TRUE.
            MOVE WS-CALL-STACK-NEXT-ID TO COMMAND-ID.
@@ -189,37 +509,103 @@
                PERFORM MOVE-WS-TO-CALL-STACK
                REWRITE CALL-STACK-FILE
                END-REWRITE
+               IF WS-CALL-STACK-FILE-STATUS NOT = "00" THEN
+                   PERFORM LOG-CALL-STACK-IO-ERROR-PROCEDURE
+               END-IF
            END-IF.
            SET WS-IS-LAST-EXPRESSION-YES TO FALSE.
 
        RECURSION-PROCEDURE.
            MOVE WS-CALL-STACK-NEXT-ID TO WS-COMMAND-ID.
            MOVE WS-CURR-COMMAND TO WS-COMMAND-NAME.
+           MOVE WS-LISP-LINE-COUNT TO WS-COMMAND-LINE-NUMBER.
            PERFORM CALL-STACK-ADD-PROCEDURE.
        INIT-CALL-STACK-PROCEDURE.
-      * Preventing the error of something already being in the
-      * stack file after a system crash
-           OPEN OUTPUT CALL-STACK.
-           CLOSE CALL-STACK.
+      * Under normal shutdown CLOSE-CALL-STACK-PROCEDURE deletes
+      * stack.dat at the end of every line, so this only finds
+      * leftover records when a prior run crashed mid-line. The
+      * resume/no decision itself was already made once, up front, by
+      * CHECK-FOR-CRASH-RESUME-PROCEDURE - this only re-asks if that
+      * never ran (WS-CALL-STACK-RESUME-ASKED-YES still false).
            OPEN I-O CALL-STACK.
+           IF WS-CALL-STACK-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CALL-STACK
+               CLOSE CALL-STACK
+               OPEN I-O CALL-STACK
+               MOVE 1 TO WS-CALL-STACK-NEXT-ID
+           ELSE
+               PERFORM FIND-CALL-STACK-HIGHEST-ID-PROCEDURE
+               IF WS-CALL-STACK-NEXT-ID > 1
+                   AND NOT WS-CALL-STACK-RESUME-ASKED-YES THEN
+                   PERFORM PROMPT-CALL-STACK-RESTART-PROCEDURE
+               END-IF
+           END-IF.
+       FIND-CALL-STACK-HIGHEST-ID-PROCEDURE.
            MOVE 1 TO WS-CALL-STACK-NEXT-ID.
+           MOVE 1 TO WS-TEMP-NUM.
+           PERFORM UNTIL WS-CALL-STACK-FILE-STATUS NOT = "00"
+               MOVE WS-TEMP-NUM TO COMMAND-ID
+               READ CALL-STACK
+                   KEY IS COMMAND-ID
+               END-READ
+               IF WS-CALL-STACK-FILE-STATUS = "00" THEN
+                   ADD 1 TO WS-TEMP-NUM
+                   MOVE WS-TEMP-NUM TO WS-CALL-STACK-NEXT-ID
+               END-IF
+           END-PERFORM.
+       PROMPT-CALL-STACK-RESTART-PROCEDURE.
+           DISPLAY "FOUND AN EXISTING CALL STACK FROM A PRIOR RUN, "
+           WS-CALL-STACK-NEXT-ID " RECORD(S).".
+           DISPLAY "RESUME FROM THAT CALL STACK? (Y/N):".
+           ACCEPT WS-RESTART-FLAG.
+           IF NOT WS-RESTART-YES THEN
+               PERFORM VARYING WS-TEMP-NUM FROM 1 BY 1
+               UNTIL WS-TEMP-NUM >= WS-CALL-STACK-NEXT-ID
+                   MOVE WS-TEMP-NUM TO COMMAND-ID
+                   DELETE CALL-STACK RECORD
+                   IF WS-CALL-STACK-FILE-STATUS NOT = "00" THEN
+                       PERFORM LOG-CALL-STACK-IO-ERROR-PROCEDURE
+                   END-IF
+               END-PERFORM
+               MOVE 1 TO WS-CALL-STACK-NEXT-ID
+           END-IF.
        CLOSE-CALL-STACK-PROCEDURE.
            CLOSE CALL-STACK.
+           IF WS-CALL-STACK-FILE-STATUS NOT = "00" THEN
+               PERFORM LOG-CALL-STACK-IO-ERROR-PROCEDURE
+           END-IF.
            DELETE FILE CALL-STACK.
+           IF WS-CALL-STACK-FILE-STATUS NOT = "00" THEN
+               PERFORM LOG-CALL-STACK-IO-ERROR-PROCEDURE
+           END-IF.
        MOVE-CALL-STACK-TO-WS.
            MOVE COMMAND-ID TO WS-COMMAND-ID.
            MOVE COMMAND-NAME TO WS-COMMAND-NAME.
            MOVE COMMAND-RESULT TO WS-COMMAND-RESULT.
            MOVE COMMAND-RESULT-NUMERIC TO WS-COMMAND-RESULT-NUMERIC.
+           MOVE COMMAND-LINE-NUMBER TO WS-COMMAND-LINE-NUMBER.
        MOVE-WS-TO-CALL-STACK.
            MOVE WS-COMMAND-ID TO COMMAND-ID.
            MOVE WS-COMMAND-NAME TO COMMAND-NAME.
            MOVE WS-COMMAND-RESULT TO COMMAND-RESULT.
            MOVE WS-COMMAND-RESULT-NUMERIC TO COMMAND-RESULT-NUMERIC.
+           MOVE WS-COMMAND-LINE-NUMBER TO COMMAND-LINE-NUMBER.
        CALL-STACK-ADD-PROCEDURE.
            PERFORM MOVE-WS-TO-CALL-STACK.
            WRITE CALL-STACK-FILE.
+           IF WS-CALL-STACK-FILE-STATUS NOT = "00" THEN
+               PERFORM LOG-CALL-STACK-IO-ERROR-PROCEDURE
+           END-IF.
            ADD 1 TO WS-CALL-STACK-NEXT-ID.
+       LOG-CALL-STACK-IO-ERROR-PROCEDURE.
+           MOVE "CALL-STACK-ADD-PROCEDURE"
+               TO WS-LOG-RECORD-FUNCTION-NAME.
+           STRING "CALL-STACK I/O FAILED - FILE STATUS "
+               DELIMITED BY SIZE
+               WS-CALL-STACK-FILE-STATUS DELIMITED BY SIZE
+               INTO WS-LOG-RECORD-MESSAGE
+           END-STRING.
+           PERFORM LOG-WRITE-TO-PROCEDURE.
        PRINT-CALL-STACK-PROCEDURE.
            PERFORM VARYING COMMAND-ID FROM 1 BY 1
            UNTIL COMMAND-ID = WS-CALL-STACK-NEXT-ID
@@ -228,17 +614,58 @@
                    NOT INVALID KEY DISPLAY WS-CALL-STACK
                END-READ
            END-PERFORM.
+       PRINT-CALL-STACK-FINAL-PROCEDURE.
+      * Same pass as PRINT-CALL-STACK-PROCEDURE, but this is the last
+      * one run before CLOSE-CALL-STACK-PROCEDURE deletes the indexed
+      * file out from under it, so archive each record as it goes.
+      * Normally-closed frames are already archived and gone by now
+      * (CALL-STACK-DELETE-PROCEDURE archives each as it deletes it) -
+      * this only catches frames left behind by an abnormal run.
+           PERFORM VARYING COMMAND-ID FROM 1 BY 1
+           UNTIL COMMAND-ID = WS-CALL-STACK-NEXT-ID
+               READ CALL-STACK RECORD INTO WS-CALL-STACK
+                   KEY IS COMMAND-ID
+                   NOT INVALID KEY
+                       DISPLAY WS-CALL-STACK
+                       PERFORM CALL-STACK-AUDIT-PROCEDURE
+               END-READ
+           END-PERFORM.
+       CALL-STACK-AUDIT-PROCEDURE.
+           MOVE WS-COMMAND-ID TO AUDIT-COMMAND-ID.
+           MOVE WS-COMMAND-NAME TO AUDIT-COMMAND-NAME.
+           MOVE WS-COMMAND-RESULT-NUMERIC TO
+               AUDIT-COMMAND-RESULT-NUMERIC.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-FILE-STATUS NOT = "00" THEN
+               MOVE "CALL-STACK-AUDIT-PROCEDURE"
+                   TO WS-LOG-RECORD-FUNCTION-NAME
+               STRING "AUDIT-FILE WRITE FAILED - FILE STATUS "
+                   DELIMITED BY SIZE
+                   WS-AUDIT-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-LOG-RECORD-MESSAGE
+               END-STRING
+               PERFORM LOG-WRITE-TO-PROCEDURE
+           END-IF.
        CALL-STACK-DELETE-PROCEDURE.
       *     MOVE WS-CURR-COMMAND-ID TO COMMAND-ID.
+      * Archive the frame before it is deleted - once it's gone the
+      * indexed file has no record of it, and PRINT-CALL-STACK-FINAL-
+      * PROCEDURE only ever sees frames left behind by an abnormal
+      * (never-closed) run.
            MOVE CALL-STACK-FILE TO WS-CALL-STACK.
+           PERFORM CALL-STACK-AUDIT-PROCEDURE.
            DELETE CALL-STACK RECORD
                INVALID KEY DISPLAY "INVALID KEY"
                NOT INVALID KEY DISPLAY "RECORD Deleted"
            END-DELETE.
+           IF WS-CALL-STACK-FILE-STATUS NOT = "00" THEN
+               PERFORM LOG-CALL-STACK-IO-ERROR-PROCEDURE
+           END-IF.
 
        RESET-PARSE-FLAGS-PROCEDURE.
            SET WS-OPEN-PAREN-YES TO FALSE.
            SET WS-CLOSE-PAREN-YES TO FALSE.
+           SET WS-FRAME-DELETED-YES TO FALSE.
            MOVE 0 TO WS-PARSE-EXPRESSION-START.
            MOVE 0 TO WS-PARSE-EXPRESSION-END.
            MOVE 0 TO WS-PARSE-EXPRESSION-LEN.
@@ -288,9 +715,49 @@
                    ADD 1 TO WS-SYMBOL-TABLE-SIZE
                END-IF
            END-PERFORM.
+           IF NOT WS-FLAG-YES THEN
+               PERFORM CHECK-SYMBOL-OVERFLOW-PROCEDURE
+           END-IF.
            DISPLAY "TABLE SIZE:" WS-SYMBOL-TABLE-SIZE.
       *     DISPLAY "LISP PROCEDURE".
       *     PERFORM PRINT-SYMBOL-TABLE.
+       CHECK-SYMBOL-OVERFLOW-PROCEDURE.
+      * UNSTRING-LISP-PROCEDURE stopped filling the table at the
+      * WS-SYMBOL-LENGTH cap without hitting trailing spaces, so there
+      * are more tokens on this line than the table can hold - keep
+      * draining the line to count and report what got dropped.
+           MOVE 0 TO WS-EXTRA-TOKEN-COUNT.
+           PERFORM UNTIL WS-FLAG-YES
+               OR STRING-PTR > LENGTH OF IN-LISP-RECORD
+               UNSTRING IN-LISP-RECORD DELIMITED BY ALL ' ' INTO
+               WS-EXTRA-TOKEN WITH POINTER STRING-PTR
+               IF WS-EXTRA-TOKEN = SPACES THEN
+                   SET WS-FLAG-YES TO TRUE
+               ELSE
+                   ADD 1 TO WS-EXTRA-TOKEN-COUNT
+               END-IF
+           END-PERFORM.
+           IF WS-EXTRA-TOKEN-COUNT > 0 THEN
+      * Only the first 30 bytes of the (up to 2000-byte) line fit
+      * alongside the fixed text, line number, and counts in the
+      * 100-byte message - the line number is what actually locates
+      * the offending line in a multi-hundred-line script, the
+      * content slice is just enough to help identify it further.
+               MOVE 'UNSTRING-LISP-PROCEDURE'
+               TO WS-LOG-RECORD-FUNCTION-NAME
+               STRING 'LINE ' DELIMITED BY SIZE
+               WS-LISP-LINE-COUNT DELIMITED BY SIZE
+               ' TRUNCATED, ' DELIMITED BY SIZE
+               WS-SYMBOL-TABLE-SIZE DELIMITED BY SIZE
+               ' KEPT + ' DELIMITED BY SIZE
+               WS-EXTRA-TOKEN-COUNT DELIMITED BY SIZE
+               ' DROPPED: ' DELIMITED BY SIZE
+               IN-LISP-RECORD(1:30) DELIMITED BY SIZE
+               INTO WS-LOG-RECORD-MESSAGE
+               PERFORM LOG-WRITE-TO-PROCEDURE
+               DISPLAY 'WARNING: LINE TRUNCATED, ' WS-EXTRA-TOKEN-COUNT
+               ' TOKEN(S) DROPPED'
+           END-IF.
        PRINT-SYMBOL-TABLE.
            MOVE 1 TO WS-COUNT.
            PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL
